@@ -0,0 +1,27 @@
+//SHQBAT   JOB (ACCTNO),'SHEQ4 BATCH RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,TIME=(0,30)
+//*--------------------------------------------------------------*
+//*  RUNS THE SHQBATCH DRIVER OVER A DAY'S WORTH OF STORED        *
+//*  RULE EXPRESSIONS (AST RECORDS) THROUGH THE SHEQ4 INTERPRETER *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SHQBATCH
+//STEPLIB  DD DSN=RULEENG.LOADLIB,DISP=SHR
+//ASTIN    DD DSN=RULEENG.AST.INPUT,DISP=SHR
+//ASTOUT   DD DSN=RULEENG.AST.OUTPUT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            UNIT=SYSDA
+//SHQCKPT  DD DSN=RULEENG.AST.CKPT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA
+//RECONRPT DD DSN=RULEENG.AST.RECONRPT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA
+//SHQTRACE DD DSN=RULEENG.AST.TRACE,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
