@@ -1,12 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SHEQ4 RECURSIVE.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-LOG-FILE ASSIGN TO "SHQTRACE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRACE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRACE-LOG-FILE.
+       01  TRACE-LOG-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  ERROR-DESC PIC X(40).
        01  ERROR-MSG PIC X(50).
+       01  ERROR-SOURCE PIC X(20).
+       01  FS-TRACE PIC X(02) VALUE SPACES.
        01  TEMP-NUM-1 PIC S9(5)V99999.
        01  TEMP-NUM-2 PIC S9(5)V99999.
+       01  SUBSTR-START PIC 9(3).
+       01  SUBSTR-LEN PIC 9(3).
+       01  STR-LEN-CT PIC 9(3).
 
        LOCAL-STORAGE SECTION.
        01  LS-APPC.
@@ -19,8 +35,21 @@
                10 LS-SYMBOLS PIC X(10).
                10 LS-BOUND-VALS.
                    15 LS-VAL-TYPES PIC X(1).
-                   15 LS-VALS PIC X(10).   
-       
+                   15 LS-VALS PIC X(50).
+       *> scratch sub-tree used to recurse on an atomic branch (a
+       *> NUMC/STRC/IDC value carried by an If, Let or closure body)
+       01  LS-SUBTREE.
+           05 FILLER PIC X(40) VALUE SPACES.
+           05 LS-SUBTREE-VAL PIC X(10).
+       01  LS-SUBTREE-TYPE PIC X(2).
+           88 LS-SUBTREE-TYPE-ATOMIC VALUES "N", "I", "S".
+       01  LS-SUBTREE-RESULT PIC X(50).
+       *> symbol a caller wants bound in LS-ENVR via FIND-LS-SLOT,
+       *> and the slot-full flag that paragraph sets on failure
+       01  LS-BIND-SYM PIC X(10).
+       01  LS-SLOT-SW PIC X(1).
+           88 LS-SLOT-IS-FULL VALUE "F".
+
        LINKAGE SECTION.
        01  ABS-SYN-TREE PIC X(50).
        01  NUMC REDEFINES ABS-SYN-TREE.
@@ -50,8 +79,28 @@
                10 APPC-NUMS PIC S9(5)V99999 OCCURS 3 TIMES.
        
        01  LAMC REDEFINES ABS-SYN-TREE.
-           05 LAMC-PARAMS PIC X(40).
+           05 LAMC-PARAMS.
+               10 LAMC-PARAM PIC X(10) OCCURS 3 TIMES.
+           05 LAMC-BODY-TYPE PIC X(2).
            05 LAMC-BODY PIC X(10).
+           05 FILLER PIC X(8).
+       01  IFC REDEFINES ABS-SYN-TREE.
+           05 IFC-TEST-TYPE PIC X(2).
+           05 IFC-TEST-VAL PIC X(10).
+           05 IFC-THEN-TYPE PIC X(2).
+           05 IFC-THEN-VAL PIC X(10).
+           05 IFC-ELSE-TYPE PIC X(2).
+           05 IFC-ELSE-VAL PIC X(10).
+           05 FILLER PIC X(14).
+       *> LETC: bind LETC-SYM to LETC-VAL in a fresh copy of the
+       *> caller's environment, then evaluate LETC-BODY against it
+       01  LETC REDEFINES ABS-SYN-TREE.
+           05 LETC-SYM PIC X(10).
+           05 LETC-VAL-TYPE PIC X(2).
+           05 LETC-VAL PIC X(10).
+           05 LETC-BODY-TYPE PIC X(2).
+           05 LETC-BODY PIC X(10).
+           05 FILLER PIC X(16).
        *> Definitions for APPC recursion
       *01  INTERP-FUNC PIC X(50).
       *01  INTERP-FUNC-TYPE PIC X(50).
@@ -64,15 +113,18 @@
        01  INTERP-RESULT-STR REDEFINES INTERP-RESULT.
            05 RESULT-STR PIC X(50).
        01  INTERP-RESULT-CLOV REDEFINES INTERP-RESULT.
-           05 RESULT-PARAMS PIC X(40).
+           05 RESULT-PARAMS.
+               10 RESULT-PARAM PIC X(10) OCCURS 3 TIMES.
+           05 RESULT-BODY-TYPE PIC X(2).
            05 RESULT-BODY PIC X(10).
-           *> how do we put environment, no more memory
+           05 FILLER PIC X(8).
        01  ENVR.
            05 BINDING OCCURS 30 TIMES INDEXED BY ENVR-IDX.
                10 SYMBOLS PIC X(10).
                10 BOUND-VALS.
                    15 VAL-TYPES PIC X(1).
-                   15 VALS PIC X(10).    
+                       88 IS-CLOSURE-VAL VALUE "C".
+                   15 VALS PIC X(50).
 
        
        PROCEDURE DIVISION USING
@@ -87,11 +139,12 @@
                 SET ENVR-IDX TO 1
                     SEARCH BINDING
                     AT END
+                        MOVE "IDC-LOOKUP" TO ERROR-SOURCE
                         STRING
                             "Unbound identifier, received "
                                 DELIMITED BY SIZE
                             SYM
-                                DELIMITED BY SIZE 
+                                DELIMITED BY SIZE
                             INTO ERROR-DESC
                        PERFORM RAISE-ERROR
                     WHEN SYMBOLS(ENVR-IDX) = SYM
@@ -100,13 +153,16 @@
             WHEN "S" *> STRC case
                 MOVE ABS-SYN-TREE TO INTERP-RESULT
             WHEN "If" *> IFC case
-                CONTINUE
+                PERFORM INTERP-IFC
             WHEN "L" *> LAMC case
-      *         PERFORM HANDLE-LAMC
-                CONTINUE
+                MOVE LAMC-PARAMS TO RESULT-PARAMS
+                MOVE LAMC-BODY-TYPE TO RESULT-BODY-TYPE
+                MOVE LAMC-BODY TO RESULT-BODY
             WHEN "A" *> APPC case
                 PERFORM INTERP-APPC
                 CONTINUE
+            WHEN "Le" *> LETC case
+                PERFORM INTERP-LETC
             WHEN OTHER
                 CONTINUE
            END-EVALUATE.
@@ -117,24 +173,273 @@
            STRING "SHEQ ERROR: " DELIMITED BY SIZE
                     ERROR-DESC DELIMITED BY SIZE
                     INTO ERROR-MSG
-           MOVE ERROR-MSG TO INTERP-RESULT.
+           MOVE ERROR-MSG TO INTERP-RESULT
+           PERFORM WRITE-ERROR-TRACE THRU WRITE-ERROR-TRACE-EXIT.
            GOBACK.
-    
-      *HANDLE-LAMC.
-      *    MOVE LAMC-PARAMS TO RESULT-PARAMS
-      *    MOVE LAMC-BODY TO RESULT-BODY
-      *     *> environment?
-      *    GOBACK.
 
+       *> appends a line to the trace log for every error raised, so
+       *> a run's failures can be reviewed after the fact instead of
+       *> only being visible as an overwritten INTERP-RESULT
+       WRITE-ERROR-TRACE.
+           OPEN EXTEND TRACE-LOG-FILE
+           IF FS-TRACE NOT = "00"
+               DISPLAY "SHEQ4: unable to open SHQTRACE, status "
+                   FS-TRACE
+               GO TO WRITE-ERROR-TRACE-EXIT
+           END-IF
+           STRING AST-TYPE DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    ERROR-SOURCE DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    ERROR-DESC DELIMITED BY SIZE
+                    INTO TRACE-LOG-RECORD
+           WRITE TRACE-LOG-RECORD
+           CLOSE TRACE-LOG-FILE.
+       WRITE-ERROR-TRACE-EXIT.
+           EXIT.
+
+       *> finds the LS-BINDING slot a new binding for LS-BIND-SYM
+       *> should be written to: an existing slot already holding
+       *> that name (so the new binding overwrites and shadows it,
+       *> rather than a lookup finding the older entry first), or
+       *> else the first free slot. Sets LS-SLOT-IS-FULL if neither
+       *> an existing slot nor a free one can be found.
+       FIND-LS-SLOT.
+           MOVE "N" TO LS-SLOT-SW
+           SET LS-ENVR-IDX TO 1
+           SEARCH LS-BINDING
+               AT END
+                   SET LS-ENVR-IDX TO 1
+                   SEARCH LS-BINDING
+                       AT END
+                           SET LS-SLOT-IS-FULL TO TRUE
+                       WHEN LS-SYMBOLS(LS-ENVR-IDX) = SPACES
+                           CONTINUE
+                   END-SEARCH
+               WHEN LS-SYMBOLS(LS-ENVR-IDX) = LS-BIND-SYM
+                   CONTINUE
+           END-SEARCH.
+       FIND-LS-SLOT-EXIT.
+           EXIT.
+
+       *> function for IFC: evaluate the test branch, then recurse
+       *> into whichever of the then/else branches applies
+       INTERP-IFC.
+           MOVE SPACES TO LS-SUBTREE
+           MOVE IFC-TEST-VAL TO LS-SUBTREE-VAL
+           MOVE IFC-TEST-TYPE TO LS-SUBTREE-TYPE
+           IF NOT LS-SUBTREE-TYPE-ATOMIC
+               MOVE "INTERP-IFC" TO ERROR-SOURCE
+               MOVE "Non-atomic if-test expression."
+                   TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF
+           CALL 'SHEQ4' USING
+               LS-SUBTREE,
+               LS-SUBTREE-TYPE,
+               ENVR,
+               LS-SUBTREE-RESULT
+
+           IF LS-SUBTREE-RESULT(1:12) = "SHEQ ERROR: "
+               MOVE "INTERP-IFC" TO ERROR-SOURCE
+               MOVE "If-test evaluation failed." TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF
+
+           IF LS-SUBTREE-RESULT = "true"
+               MOVE SPACES TO LS-SUBTREE
+               MOVE IFC-THEN-VAL TO LS-SUBTREE-VAL
+               MOVE IFC-THEN-TYPE TO LS-SUBTREE-TYPE
+           ELSE
+               MOVE SPACES TO LS-SUBTREE
+               MOVE IFC-ELSE-VAL TO LS-SUBTREE-VAL
+               MOVE IFC-ELSE-TYPE TO LS-SUBTREE-TYPE
+           END-IF
+
+           IF NOT LS-SUBTREE-TYPE-ATOMIC
+               MOVE "INTERP-IFC" TO ERROR-SOURCE
+               MOVE "Non-atomic if-branch expression."
+                   TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF
+           CALL 'SHEQ4' USING
+               LS-SUBTREE,
+               LS-SUBTREE-TYPE,
+               ENVR,
+               INTERP-RESULT.
+           GOBACK.
 
 
-    
        INTERP-APPC.
            EVALUATE APPC-TYPE
             WHEN "P" *> Primitive case
-            PERFORM INTERP-PRIM.
+                PERFORM INTERP-PRIM
+            WHEN "C" *> Closure case
+                PERFORM INTERP-CLOSURE-CALL
+            WHEN OTHER
+                MOVE "INTERP-APPC" TO ERROR-SOURCE
+                MOVE "Unknown application type." TO ERROR-DESC
+                PERFORM RAISE-ERROR
+           END-EVALUATE.
            GOBACK.
-       
+
+       *> function for calling a user-defined function: look the
+       *> closure up in the caller's environment by name, bind its
+       *> params to the call's args in a fresh frame, and recurse
+       *> into its body against that frame
+       INTERP-CLOSURE-CALL.
+           SET ENVR-IDX TO 1
+           SEARCH BINDING
+               AT END
+                   MOVE "INTERP-CLOSURE-CALL" TO ERROR-SOURCE
+                   STRING
+                       "Unbound identifier, received "
+                           DELIMITED BY SIZE
+                       APPC-FUNC
+                           DELIMITED BY SIZE
+                       INTO ERROR-DESC
+                   PERFORM RAISE-ERROR
+               WHEN SYMBOLS(ENVR-IDX) = APPC-FUNC
+                   IF NOT IS-CLOSURE-VAL(ENVR-IDX)
+                       MOVE "INTERP-CLOSURE-CALL" TO ERROR-SOURCE
+                       STRING
+                           "Not a function, received "
+                               DELIMITED BY SIZE
+                           APPC-FUNC
+                               DELIMITED BY SIZE
+                           INTO ERROR-DESC
+                       PERFORM RAISE-ERROR
+                   END-IF
+                   MOVE VALS(ENVR-IDX) TO INTERP-RESULT
+           END-SEARCH.
+
+           MOVE ENVR TO LS-ENVR.
+
+           IF RESULT-PARAM(1) NOT = SPACES
+               MOVE RESULT-PARAM(1) TO LS-BIND-SYM
+               PERFORM FIND-LS-SLOT THRU FIND-LS-SLOT-EXIT
+               IF LS-SLOT-IS-FULL
+                   MOVE "INTERP-CLOSURE-CALL" TO ERROR-SOURCE
+                   MOVE "Closure call environment is full."
+                       TO ERROR-DESC
+                   PERFORM RAISE-ERROR
+               END-IF
+               MOVE RESULT-PARAM(1) TO LS-SYMBOLS(LS-ENVR-IDX)
+               MOVE "N" TO LS-VAL-TYPES(LS-ENVR-IDX)
+               MOVE APPC-CHARS(1) TO LS-VALS(LS-ENVR-IDX)
+           END-IF.
+           IF RESULT-PARAM(2) NOT = SPACES
+               MOVE RESULT-PARAM(2) TO LS-BIND-SYM
+               PERFORM FIND-LS-SLOT THRU FIND-LS-SLOT-EXIT
+               IF LS-SLOT-IS-FULL
+                   MOVE "INTERP-CLOSURE-CALL" TO ERROR-SOURCE
+                   MOVE "Closure call environment is full."
+                       TO ERROR-DESC
+                   PERFORM RAISE-ERROR
+               END-IF
+               MOVE RESULT-PARAM(2) TO LS-SYMBOLS(LS-ENVR-IDX)
+               MOVE "N" TO LS-VAL-TYPES(LS-ENVR-IDX)
+               MOVE APPC-CHARS(2) TO LS-VALS(LS-ENVR-IDX)
+           END-IF.
+           IF RESULT-PARAM(3) NOT = SPACES
+               MOVE RESULT-PARAM(3) TO LS-BIND-SYM
+               PERFORM FIND-LS-SLOT THRU FIND-LS-SLOT-EXIT
+               IF LS-SLOT-IS-FULL
+                   MOVE "INTERP-CLOSURE-CALL" TO ERROR-SOURCE
+                   MOVE "Closure call environment is full."
+                       TO ERROR-DESC
+                   PERFORM RAISE-ERROR
+               END-IF
+               MOVE RESULT-PARAM(3) TO LS-SYMBOLS(LS-ENVR-IDX)
+               MOVE "N" TO LS-VAL-TYPES(LS-ENVR-IDX)
+               MOVE APPC-CHARS(3) TO LS-VALS(LS-ENVR-IDX)
+           END-IF.
+
+           MOVE SPACES TO LS-SUBTREE
+           MOVE RESULT-BODY TO LS-SUBTREE-VAL
+           MOVE RESULT-BODY-TYPE TO LS-SUBTREE-TYPE
+           IF NOT LS-SUBTREE-TYPE-ATOMIC
+               MOVE "INTERP-CLOSURE-CALL" TO ERROR-SOURCE
+               MOVE "Unsupported non-atomic closure body."
+                   TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF
+           CALL 'SHEQ4' USING
+               LS-SUBTREE,
+               LS-SUBTREE-TYPE,
+               LS-ENVR,
+               INTERP-RESULT.
+           GOBACK.
+
+       *> function for LETC: evaluate the bound value against the
+       *> caller's environment, bind it to LETC-SYM in a fresh copy
+       *> of that environment, then recurse into the body against it
+       INTERP-LETC.
+           MOVE SPACES TO LS-SUBTREE
+           MOVE LETC-VAL TO LS-SUBTREE-VAL
+           MOVE LETC-VAL-TYPE TO LS-SUBTREE-TYPE
+           IF NOT LS-SUBTREE-TYPE-ATOMIC
+               MOVE "INTERP-LETC" TO ERROR-SOURCE
+               MOVE "Non-atomic let-bound expression."
+                   TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF
+           CALL 'SHEQ4' USING
+               LS-SUBTREE,
+               LS-SUBTREE-TYPE,
+               ENVR,
+               LS-SUBTREE-RESULT
+
+           IF LS-SUBTREE-RESULT(1:12) = "SHEQ ERROR: "
+               MOVE "INTERP-LETC" TO ERROR-SOURCE
+               MOVE "Let-bound expression failed." TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF
+
+           MOVE ENVR TO LS-ENVR.
+           MOVE LETC-SYM TO LS-BIND-SYM
+           PERFORM FIND-LS-SLOT THRU FIND-LS-SLOT-EXIT
+           IF LS-SLOT-IS-FULL
+               MOVE "INTERP-LETC" TO ERROR-SOURCE
+               MOVE "Let environment is full."
+                   TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF.
+
+           MOVE LETC-SYM TO LS-SYMBOLS(LS-ENVR-IDX)
+           EVALUATE LETC-VAL-TYPE
+               WHEN "S"
+                   MOVE "S" TO LS-VAL-TYPES(LS-ENVR-IDX)
+               WHEN "I"
+                   SET ENVR-IDX TO 1
+                   SEARCH BINDING
+                       AT END
+                           MOVE "N" TO LS-VAL-TYPES(LS-ENVR-IDX)
+                       WHEN SYMBOLS(ENVR-IDX) = LETC-VAL
+                           MOVE VAL-TYPES(ENVR-IDX)
+                               TO LS-VAL-TYPES(LS-ENVR-IDX)
+                   END-SEARCH
+               WHEN OTHER
+                   MOVE "N" TO LS-VAL-TYPES(LS-ENVR-IDX)
+           END-EVALUATE
+           MOVE LS-SUBTREE-RESULT TO LS-VALS(LS-ENVR-IDX)
+
+           MOVE SPACES TO LS-SUBTREE
+           MOVE LETC-BODY TO LS-SUBTREE-VAL
+           MOVE LETC-BODY-TYPE TO LS-SUBTREE-TYPE
+           IF NOT LS-SUBTREE-TYPE-ATOMIC
+               MOVE "INTERP-LETC" TO ERROR-SOURCE
+               MOVE "Unsupported non-atomic let body."
+                   TO ERROR-DESC
+               PERFORM RAISE-ERROR
+           END-IF
+           CALL 'SHEQ4' USING
+               LS-SUBTREE,
+               LS-SUBTREE-TYPE,
+               LS-ENVR,
+               INTERP-RESULT.
+           GOBACK.
+
        *> function for PRIMVs
        INTERP-PRIM.
            EVALUATE TRUE
@@ -142,27 +447,72 @@
                    COMPUTE RESULT-NUM-VAL
                        = APPC-NUMS(1) + APPC-NUMS(2)
                     ON SIZE ERROR
+                        MOVE "INTERP-PRIM" TO ERROR-SOURCE
                         MOVE "Sum is too large!"
                             TO ERROR-DESC
                         PERFORM RAISE-ERROR
                    END-COMPUTE
                WHEN IS-SUB
-                   CONTINUE
+                   COMPUTE RESULT-NUM-VAL
+                       = APPC-NUMS(1) - APPC-NUMS(2)
+                    ON SIZE ERROR
+                        MOVE "INTERP-PRIM" TO ERROR-SOURCE
+                        MOVE "Difference is too large!"
+                            TO ERROR-DESC
+                        PERFORM RAISE-ERROR
+                   END-COMPUTE
                WHEN IS-MUL
-                   CONTINUE
+                   COMPUTE RESULT-NUM-VAL
+                       = APPC-NUMS(1) * APPC-NUMS(2)
+                    ON SIZE ERROR
+                        MOVE "INTERP-PRIM" TO ERROR-SOURCE
+                        MOVE "Product is too large!"
+                            TO ERROR-DESC
+                        PERFORM RAISE-ERROR
+                   END-COMPUTE
                WHEN IS-DIV
-                   CONTINUE
+                   COMPUTE RESULT-NUM-VAL
+                       = APPC-NUMS(1) / APPC-NUMS(2)
+                    ON SIZE ERROR
+                        MOVE "INTERP-PRIM" TO ERROR-SOURCE
+                        MOVE "Divide by zero."
+                            TO ERROR-DESC
+                        PERFORM RAISE-ERROR
+                   END-COMPUTE
                WHEN IS-LEQ
-                   CONTINUE
+                   IF APPC-NUMS(1) <= APPC-NUMS(2)
+                       MOVE "true" TO INTERP-RESULT
+                   ELSE
+                       MOVE "false" TO INTERP-RESULT
+                   END-IF
                WHEN IS-SUBSTRING
-                   CONTINUE
+                   MOVE APPC-NUMS(2) TO SUBSTR-START
+                   MOVE APPC-NUMS(3) TO SUBSTR-LEN
+                   IF SUBSTR-START < 1 OR SUBSTR-LEN < 1
+                           OR (SUBSTR-START + SUBSTR-LEN) > 11
+                       MOVE "INTERP-PRIM" TO ERROR-SOURCE
+                       MOVE "Substring range out of bounds."
+                           TO ERROR-DESC
+                       PERFORM RAISE-ERROR
+                   ELSE
+                       MOVE APPC-CHARS(1)(SUBSTR-START : SUBSTR-LEN)
+                           TO INTERP-RESULT
+                   END-IF
                WHEN IS-STRLEN
-                   CONTINUE
+                   MOVE 0 TO STR-LEN-CT
+                   INSPECT APPC-CHARS(1) TALLYING STR-LEN-CT
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+                   MOVE STR-LEN-CT TO RESULT-NUM-VAL
                WHEN IS-EQUAL
-                   CONTINUE
+                   IF APPC-CHARS(1) = APPC-CHARS(2)
+                       MOVE "true" TO INTERP-RESULT
+                   ELSE
+                       MOVE "false" TO INTERP-RESULT
+                   END-IF
                WHEN IS-ERROR
                    CONTINUE
                WHEN OTHER
+                   MOVE "INTERP-PRIM" TO ERROR-SOURCE
                    MOVE "Unknown primitive operation." TO ERROR-DESC
                    PERFORM RAISE-ERROR
                END-EVALUATE.
