@@ -0,0 +1,584 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SHQBATCH.
+000120 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000130 INSTALLATION. RULE-ENGINE-OPERATIONS.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  2026-08-09  DSB  Initial batch driver for SHEQ4 - reads *
+000190*                   a sequential file of AST records and   *
+000200*                   interprets each one through SHEQ4.     *
+000210*  2026-08-09  DSB  Added periodic checkpointing of the     *
+000220*                   record count and environment, and       *
+000230*                   restart-from-checkpoint on startup.     *
+000240*  2026-08-09  DSB  Added a pre-flight validation pass that  *
+000250*                   reconciles every IDC symbol and every    *
+000260*                   primitive APPC-FUNC against what SHEQ4   *
+000270*                   actually knows, before interpretation    *
+000280*                   of the batch window begins.              *
+000290*  2026-08-09  DSB  Checkpoint records now carry a partial/   *
+000300*                   final marker so a cleanly completed run   *
+000310*                   is not mistaken for a crashed one on the  *
+000320*                   next invocation.                          *
+000330*  2026-08-09  DSB  Validation now looks inside If/Let        *
+000340*                   branches for embedded identifiers, runs   *
+000350*                   before the checkpoint restore decision,    *
+000360*                   and skips records a prior run already      *
+000370*                   validated instead of rescanning them.       *
+000380*----------------------------------------------------------*
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT AST-IN-FILE ASSIGN TO "ASTIN"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS FS-AST-IN.
+000450     SELECT AST-OUT-FILE ASSIGN TO "ASTOUT"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS FS-AST-OUT.
+000480     SELECT CKPT-FILE ASSIGN TO "SHQCKPT"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS FS-CKPT.
+000510     SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS FS-RECON.
+000540*----------------------------------------------------------*
+000550*  BOXED BANNER: DATA DIVISION                              *
+000560*----------------------------------------------------------*
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  AST-IN-FILE
+000600     RECORDING MODE IS F.
+000610 01  AST-IN-RECORD.
+000620     05 REC-AST-TYPE         PIC X(02).
+000630     05 REC-AST-TREE         PIC X(50).
+000640*----------------------------------------------------------*
+000650*  Alternate views of REC-AST-TREE used only during the     *
+000660*  validation pass, to peek at the SYM/FUNC fields without  *
+000670*  disturbing the flat record SHEQ4 itself receives.        *
+000680*----------------------------------------------------------*
+000690     05 VAL-IDC REDEFINES REC-AST-TREE.
+000700         10 FILLER           PIC X(40).
+000710         10 VAL-IDC-SYM      PIC X(10).
+000720     05 VAL-APPC REDEFINES REC-AST-TREE.
+000730         10 VAL-APPC-TYPE    PIC X(10).
+000740         10 VAL-APPC-FUNC    PIC X(10).
+000750         10 VAL-APPC-ARGS    PIC X(30).
+000760     05 VAL-IFC REDEFINES REC-AST-TREE.
+000770         10 VAL-IFC-TEST-TYPE PIC X(02).
+000780         10 VAL-IFC-TEST-VAL  PIC X(10).
+000790         10 VAL-IFC-THEN-TYPE PIC X(02).
+000800         10 VAL-IFC-THEN-VAL  PIC X(10).
+000810         10 VAL-IFC-ELSE-TYPE PIC X(02).
+000820         10 VAL-IFC-ELSE-VAL  PIC X(10).
+000830         10 FILLER            PIC X(14).
+000840     05 VAL-LETC REDEFINES REC-AST-TREE.
+000850         10 VAL-LETC-SYM       PIC X(10).
+000860         10 VAL-LETC-VAL-TYPE  PIC X(02).
+000870         10 VAL-LETC-VAL       PIC X(10).
+000880         10 VAL-LETC-BODY-TYPE PIC X(02).
+000890         10 VAL-LETC-BODY      PIC X(10).
+000900         10 FILLER             PIC X(16).
+000910
+000920 FD  AST-OUT-FILE
+000930     RECORDING MODE IS F.
+000940 01  AST-OUT-RECORD.
+000950     05 OUT-REC-NO           PIC 9(06).
+000960     05 OUT-AST-TYPE         PIC X(02).
+000970     05 OUT-RESULT           PIC X(50).
+000980
+000990 FD  CKPT-FILE
+001000     RECORDING MODE IS F.
+001010 01  CKPT-RECORD.
+001020     05 CKPT-STATUS          PIC X(01).
+001030         88 CKPT-IS-PARTIAL          VALUE "P".
+001040         88 CKPT-IS-FINAL            VALUE "F".
+001050     05 CKPT-REC-COUNT       PIC 9(06).
+001060     05 CKPT-ENVR.
+001070         10 CKPT-BINDING OCCURS 30 TIMES.
+001080             15 CKPT-SYMBOLS       PIC X(10).
+001090             15 CKPT-BOUND-VALS.
+001100                 20 CKPT-VAL-TYPES PIC X(01).
+001110                 20 CKPT-VALS      PIC X(50).
+001120
+001130 FD  RECON-RPT-FILE
+001140     RECORDING MODE IS F.
+001150 01  RECON-RPT-RECORD        PIC X(80).
+001160
+001170 WORKING-STORAGE SECTION.
+001180 77  WS-EOF-SW               PIC X(01) VALUE "N".
+001190     88 AST-IN-EOF                     VALUE "Y".
+001200 77  WS-CKPT-EOF-SW          PIC X(01) VALUE "N".
+001210     88 CKPT-EOF                       VALUE "Y".
+001220 77  WS-RESTORE-SW           PIC X(01) VALUE "N".
+001230     88 WS-IS-RESTORE                  VALUE "Y".
+001240 77  WS-FOUND-CKPT-SW        PIC X(01) VALUE "N".
+001250 77  WS-CKPT-WRITE-STATUS    PIC X(01) VALUE "P".
+001260 77  WS-REC-COUNT            PIC 9(06) VALUE ZEROS.
+001270 77  WS-CKPT-INTERVAL        PIC 9(03) VALUE 050.
+001280 77  WS-CKPT-DIV-QUOT        PIC 9(06).
+001290 77  WS-CKPT-DIV-REM         PIC 9(03).
+001300 77  WS-VALID-REC-COUNT      PIC 9(06) VALUE ZEROS.
+001310 77  WS-VALID-ERROR-COUNT    PIC 9(06) VALUE ZEROS.
+001320 77  WS-CHECK-SYM            PIC X(10).
+001322 77  WS-INIT-SW              PIC X(01) VALUE "Y".
+001324     88 WS-INIT-OK                       VALUE "Y".
+001330 01  FS-AST-IN               PIC X(02) VALUE SPACES.
+001340 01  FS-AST-OUT              PIC X(02) VALUE SPACES.
+001350 01  FS-CKPT                 PIC X(02) VALUE SPACES.
+001360 01  FS-RECON                PIC X(02) VALUE SPACES.
+001370
+001380*----------------------------------------------------------*
+001390*  Table of primitive names SHEQ4's INTERP-PRIM recognizes, *
+001400*  kept here so the validation pass can catch a typo in an  *
+001410*  APPC-FUNC before it ever reaches SHEQ4.                  *
+001420*----------------------------------------------------------*
+001430 01  KNOWN-PRIM-TABLE-DATA.
+001440     05 FILLER               PIC X(10) VALUE "+".
+001450     05 FILLER               PIC X(10) VALUE "-".
+001460     05 FILLER               PIC X(10) VALUE "*".
+001470     05 FILLER               PIC X(10) VALUE "/".
+001480     05 FILLER               PIC X(10) VALUE "<=".
+001490     05 FILLER               PIC X(10) VALUE "substring".
+001500     05 FILLER               PIC X(10) VALUE "strlen".
+001510     05 FILLER               PIC X(10) VALUE "equal?".
+001520     05 FILLER               PIC X(10) VALUE "error".
+001530 01  KNOWN-PRIM-TABLE REDEFINES KNOWN-PRIM-TABLE-DATA.
+001540     05 KNOWN-PRIM-NAME      PIC X(10) OCCURS 9 TIMES
+001550                              INDEXED BY PRIM-IDX.
+001560
+001570*----------------------------------------------------------*
+001580*  Last checkpoint read back on a restart: whether it was   *
+001590*  the final record of a completed run, the record count    *
+001600*  through which the prior run had committed, and the       *
+001610*  environment snapshot as of that point.                   *
+001620*----------------------------------------------------------*
+001630 01  LAST-CKPT-STATUS        PIC X(01).
+001640 01  LAST-CKPT-REC-COUNT     PIC 9(06).
+001650 01  LAST-CKPT-ENVR.
+001660     05 LAST-CKPT-BINDING OCCURS 30 TIMES.
+001670         10 LAST-CKPT-SYMBOLS       PIC X(10).
+001680         10 LAST-CKPT-BOUND-VALS.
+001690             15 LAST-CKPT-VAL-TYPES PIC X(01).
+001700             15 LAST-CKPT-VALS      PIC X(50).
+001710
+001720*----------------------------------------------------------*
+001730*  Shared interpreter environment, passed to every SHEQ4    *
+001740*  call so bindings persist across the whole batch window.  *
+001750*----------------------------------------------------------*
+001760 01  BATCH-ENVR.
+001770     05 BINDING OCCURS 30 TIMES INDEXED BY ENVR-IDX.
+001780         10 SYMBOLS           PIC X(10) VALUE SPACES.
+001790         10 BOUND-VALS.
+001800             15 VAL-TYPES     PIC X(01).
+001810             15 VALS          PIC X(50).
+001820
+001830 01  BATCH-RESULT             PIC X(50).
+001840 01  BATCH-AST-TYPE           PIC X(02).
+001850
+001860 PROCEDURE DIVISION.
+001870*----------------------------------------------------------*
+001880*  0000-MAINLINE                                            *
+001890*----------------------------------------------------------*
+001900 0000-MAINLINE.
+001910     PERFORM 1200-CHECK-FOR-CHECKPOINT THRU 1200-EXIT
+001920     PERFORM 1100-SET-TOP-ENV THRU 1100-EXIT
+001930     IF WS-IS-RESTORE
+001940         MOVE LAST-CKPT-REC-COUNT TO WS-REC-COUNT
+001950         MOVE LAST-CKPT-ENVR TO BATCH-ENVR
+001960     END-IF
+001970     PERFORM 2000-VALIDATE-BATCH THRU 2000-EXIT
+001980     IF WS-VALID-ERROR-COUNT > 0
+001990         DISPLAY "SHQBATCH: " WS-VALID-ERROR-COUNT
+002000             " validation error(s) found - see RECONRPT."
+002010         DISPLAY "SHQBATCH: batch window not interpreted."
+002020     ELSE
+002030         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002032         IF WS-INIT-OK
+002034             PERFORM 3000-INTERPRET-BATCH THRU 3000-EXIT
+002036             PERFORM 9000-FINALIZE THRU 9000-EXIT
+002038         ELSE
+002039             DISPLAY "SHQBATCH: initialization failed - "
+002040                 "batch window not interpreted."
+002042         END-IF
+002060     END-IF
+002070     GOBACK.
+002080
+002090*----------------------------------------------------------*
+002100*  1000-INITIALIZE: open files, restoring from the last      *
+002110*  checkpoint (if 0000-MAINLINE found one) instead of         *
+002120*  starting the whole batch window over.                      *
+002130*----------------------------------------------------------*
+002140 1000-INITIALIZE.
+002145     MOVE "Y" TO WS-INIT-SW
+002150     OPEN INPUT AST-IN-FILE
+002160     IF FS-AST-IN NOT = "00"
+002170         DISPLAY "SHQBATCH: unable to open AST-IN, status "
+002180             FS-AST-IN
+002185         MOVE "N" TO WS-INIT-SW
+002190         GO TO 1000-EXIT
+002200     END-IF
+002210
+002220     IF WS-IS-RESTORE
+002230         OPEN EXTEND AST-OUT-FILE
+002240     ELSE
+002250         OPEN OUTPUT AST-OUT-FILE
+002260     END-IF
+002270     IF FS-AST-OUT NOT = "00"
+002280         DISPLAY "SHQBATCH: unable to open AST-OUT, status "
+002290             FS-AST-OUT
+002295         MOVE "N" TO WS-INIT-SW
+002300         GO TO 1000-EXIT
+002310     END-IF
+002320
+002330     IF WS-IS-RESTORE
+002340         OPEN EXTEND CKPT-FILE
+002350     ELSE
+002360         OPEN OUTPUT CKPT-FILE
+002370     END-IF
+002380     IF FS-CKPT NOT = "00"
+002385         DISPLAY "SHQBATCH: unable to open SHQCKPT, status "
+002390             FS-CKPT
+002395         MOVE "N" TO WS-INIT-SW
+002400         GO TO 1000-EXIT
+002405     END-IF
+002410     IF WS-IS-RESTORE
+002415         DISPLAY "SHQBATCH: restarting after record "
+002420             WS-REC-COUNT
+002425         PERFORM 1300-SKIP-PROCESSED-RECORDS THRU 1300-EXIT
+002430     END-IF.
+002440 1000-EXIT.
+002450     EXIT.
+002430
+002440 1100-SET-TOP-ENV.
+002450     MOVE "+" TO SYMBOLS(1)
+002460     MOVE "P" TO VAL-TYPES(1)
+002470     MOVE "+" TO VALS(1)
+002480
+002490     MOVE "-" TO SYMBOLS(2)
+002500     MOVE "P" TO VAL-TYPES(2)
+002510     MOVE "-" TO VALS(2)
+002520
+002530     MOVE "*" TO SYMBOLS(3)
+002540     MOVE "P" TO VAL-TYPES(3)
+002550     MOVE "*" TO VALS(3)
+002560
+002570     MOVE "/" TO SYMBOLS(4)
+002580     MOVE "P" TO VAL-TYPES(4)
+002590     MOVE "/" TO VALS(4)
+002600
+002610     MOVE "<=" TO SYMBOLS(5)
+002620     MOVE "P" TO VAL-TYPES(5)
+002630     MOVE "<=" TO VALS(5)
+002640
+002650     MOVE "substring" TO SYMBOLS(6)
+002660     MOVE "P" TO VAL-TYPES(6)
+002670     MOVE "substring" TO VALS(6)
+002680
+002690     MOVE "strlen" TO SYMBOLS(7)
+002700     MOVE "P" TO VAL-TYPES(7)
+002710     MOVE "strlen" TO VALS(7)
+002720
+002730     MOVE "equal?" TO SYMBOLS(8)
+002740     MOVE "P" TO VAL-TYPES(8)
+002750     MOVE "equal?" TO VALS(8)
+002760
+002770     MOVE "true" TO SYMBOLS(9)
+002780     MOVE "B" TO VAL-TYPES(9)
+002790     MOVE "true" TO VALS(9)
+002800
+002810     MOVE "false" TO SYMBOLS(10)
+002820     MOVE "B" TO VAL-TYPES(10)
+002830     MOVE "false" TO VALS(10)
+002840
+002850     MOVE "error" TO SYMBOLS(11)
+002860     MOVE "P" TO VAL-TYPES(11)
+002870     MOVE "error" TO VALS(11).
+002880 1100-EXIT.
+002890     EXIT.
+002900
+002910*----------------------------------------------------------*
+002920*  1200-CHECK-FOR-CHECKPOINT: see whether a checkpoint from *
+002930*  a prior, interrupted run exists; if the last record on   *
+002940*  file is not marked final, remember its record count so   *
+002950*  1000-INITIALIZE can restore it.  A last record marked     *
+002960*  final means the prior run completed normally, so this     *
+002970*  invocation starts a fresh batch window instead.            *
+002980*----------------------------------------------------------*
+002990 1200-CHECK-FOR-CHECKPOINT.
+003000     OPEN INPUT CKPT-FILE
+003010     IF FS-CKPT = "00"
+003020         PERFORM 1210-READ-CKPT THRU 1210-EXIT
+003030             UNTIL CKPT-EOF
+003040         CLOSE CKPT-FILE
+003050         IF WS-FOUND-CKPT-SW = "Y" AND NOT CKPT-IS-FINAL
+003060             SET WS-IS-RESTORE TO TRUE
+003070         END-IF
+003080     END-IF.
+003090 1200-EXIT.
+003100     EXIT.
+003110
+003120 1210-READ-CKPT.
+003130     READ CKPT-FILE
+003140         AT END
+003150             SET CKPT-EOF TO TRUE
+003160         NOT AT END
+003170             MOVE "Y" TO WS-FOUND-CKPT-SW
+003180             MOVE CKPT-STATUS TO LAST-CKPT-STATUS
+003190             MOVE CKPT-REC-COUNT TO LAST-CKPT-REC-COUNT
+003200             MOVE CKPT-ENVR TO LAST-CKPT-ENVR
+003210     END-READ.
+003220 1210-EXIT.
+003230     EXIT.
+003240
+003250*----------------------------------------------------------*
+003260*  1300-SKIP-PROCESSED-RECORDS: fast-forward the input file *
+003270*  past everything the checkpoint already committed.        *
+003280*----------------------------------------------------------*
+003290 1300-SKIP-PROCESSED-RECORDS.
+003300     IF WS-REC-COUNT > 0
+003310         PERFORM 3100-READ-AST-IN THRU 3100-EXIT
+003320             WS-REC-COUNT TIMES
+003330     END-IF.
+003340 1300-EXIT.
+003350     EXIT.
+003360
+003370*----------------------------------------------------------*
+003380*  2000-VALIDATE-BATCH: walk the input file once, before    *
+003390*  any interpretation happens, and reconcile every IDC       *
+003400*  symbol against the top environment and every primitive    *
+003410*  APPC-FUNC against KNOWN-PRIM-TABLE.  Every miss is        *
+003420*  written to RECON-RPT-FILE rather than being discovered    *
+003430*  one record at a time in the middle of a run.  On a         *
+003440*  restart, records the prior run already got past are        *
+003450*  skipped rather than rechecked.                              *
+003460*----------------------------------------------------------*
+003470 2000-VALIDATE-BATCH.
+003480     MOVE ZEROS TO WS-VALID-ERROR-COUNT
+003490     MOVE "N" TO WS-EOF-SW
+003500
+003510     OPEN INPUT AST-IN-FILE
+003520     IF FS-AST-IN NOT = "00"
+003530         DISPLAY "SHQBATCH: unable to open AST-IN for "
+003540             "validation, status " FS-AST-IN
+003550         GO TO 2000-EXIT
+003560     END-IF
+003570
+003580     OPEN OUTPUT RECON-RPT-FILE
+003582     IF FS-RECON NOT = "00"
+003584         DISPLAY "SHQBATCH: unable to open RECONRPT, status "
+003586             FS-RECON
+003588         CLOSE AST-IN-FILE
+003589         GO TO 2000-EXIT
+003590     END-IF
+003600     IF WS-IS-RESTORE
+003610         MOVE WS-REC-COUNT TO WS-VALID-REC-COUNT
+003620         IF WS-REC-COUNT > 0
+003630             PERFORM 2050-READ-FOR-VALIDATION THRU 2050-EXIT
+003640                 WS-REC-COUNT TIMES
+003650         END-IF
+003660     ELSE
+003670         MOVE ZEROS TO WS-VALID-REC-COUNT
+003680     END-IF
+003690
+003700     PERFORM 2050-READ-FOR-VALIDATION THRU 2050-EXIT
+003710     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT
+003720         UNTIL AST-IN-EOF
+003730
+003740     CLOSE AST-IN-FILE
+003750     CLOSE RECON-RPT-FILE
+003760     MOVE "N" TO WS-EOF-SW.
+003770 2000-EXIT.
+003780     EXIT.
+003790
+003800 2050-READ-FOR-VALIDATION.
+003810     READ AST-IN-FILE
+003820         AT END
+003830             SET AST-IN-EOF TO TRUE
+003840     END-READ.
+003850 2050-EXIT.
+003860     EXIT.
+003870
+003880 2100-VALIDATE-RECORD.
+003890     ADD 1 TO WS-VALID-REC-COUNT
+003900     EVALUATE REC-AST-TYPE
+003910         WHEN "I"
+003920             PERFORM 2200-VALIDATE-IDC THRU 2200-EXIT
+003930         WHEN "A"
+003940             PERFORM 2300-VALIDATE-APPC THRU 2300-EXIT
+003950         WHEN "If"
+003960             PERFORM 2400-VALIDATE-IFC THRU 2400-EXIT
+003970         WHEN "Le"
+003980             PERFORM 2500-VALIDATE-LETC THRU 2500-EXIT
+003990         WHEN OTHER
+004000             CONTINUE
+004010     END-EVALUATE
+004020     PERFORM 2050-READ-FOR-VALIDATION THRU 2050-EXIT.
+004030 2100-EXIT.
+004040     EXIT.
+004050
+004060 2200-VALIDATE-IDC.
+004070     MOVE VAL-IDC-SYM TO WS-CHECK-SYM
+004080     PERFORM 2450-VALIDATE-EMBEDDED-SYM THRU 2450-EXIT.
+004090 2200-EXIT.
+004100     EXIT.
+004110
+004120 2300-VALIDATE-APPC.
+004130     IF VAL-APPC-TYPE = "P"
+004140         SET PRIM-IDX TO 1
+004150         SEARCH KNOWN-PRIM-NAME
+004160             AT END
+004170                 ADD 1 TO WS-VALID-ERROR-COUNT
+004180                 STRING "REC " DELIMITED BY SIZE
+004190                     WS-VALID-REC-COUNT DELIMITED BY SIZE
+004200                     " UNKNOWN PRIMITIVE: " DELIMITED BY SIZE
+004210                     VAL-APPC-FUNC DELIMITED BY SIZE
+004220                     INTO RECON-RPT-RECORD
+004230                 WRITE RECON-RPT-RECORD
+004240             WHEN KNOWN-PRIM-NAME(PRIM-IDX) = VAL-APPC-FUNC
+004250                 CONTINUE
+004260         END-SEARCH
+004265     ELSE
+004267         IF VAL-APPC-TYPE = "C"
+004270             MOVE VAL-APPC-FUNC TO WS-CHECK-SYM
+004273             PERFORM 2450-VALIDATE-EMBEDDED-SYM THRU 2450-EXIT
+004275         END-IF
+004277     END-IF.
+004280 2300-EXIT.
+004290     EXIT.
+004300
+004310*----------------------------------------------------------*
+004320*  2400-VALIDATE-IFC: an If record never introduces a new    *
+004330*  binding, so all three branches run in the top environment *
+004340*  and can be checked exactly like a standalone IDC.          *
+004350*----------------------------------------------------------*
+004360 2400-VALIDATE-IFC.
+004370     IF VAL-IFC-TEST-TYPE = "I"
+004380         MOVE VAL-IFC-TEST-VAL TO WS-CHECK-SYM
+004390         PERFORM 2450-VALIDATE-EMBEDDED-SYM THRU 2450-EXIT
+004400     END-IF
+004410     IF VAL-IFC-THEN-TYPE = "I"
+004420         MOVE VAL-IFC-THEN-VAL TO WS-CHECK-SYM
+004430         PERFORM 2450-VALIDATE-EMBEDDED-SYM THRU 2450-EXIT
+004440     END-IF
+004450     IF VAL-IFC-ELSE-TYPE = "I"
+004460         MOVE VAL-IFC-ELSE-VAL TO WS-CHECK-SYM
+004470         PERFORM 2450-VALIDATE-EMBEDDED-SYM THRU 2450-EXIT
+004480     END-IF.
+004490 2400-EXIT.
+004500     EXIT.
+004510
+004520*----------------------------------------------------------*
+004530*  2500-VALIDATE-LETC: the bound-value expression runs in    *
+004540*  the top environment, so it is checked the same way.  The   *
+004550*  body runs in the top environment extended with LETC-SYM,   *
+004560*  so a body that is simply a reference back to LETC-SYM is    *
+004570*  not a validation miss even though LETC-SYM itself is never  *
+004580*  in the top environment.                                      *
+004590*----------------------------------------------------------*
+004600 2500-VALIDATE-LETC.
+004610     IF VAL-LETC-VAL-TYPE = "I"
+004620         MOVE VAL-LETC-VAL TO WS-CHECK-SYM
+004630         PERFORM 2450-VALIDATE-EMBEDDED-SYM THRU 2450-EXIT
+004640     END-IF
+004650     IF VAL-LETC-BODY-TYPE = "I"
+004660             AND VAL-LETC-BODY NOT = VAL-LETC-SYM
+004670         MOVE VAL-LETC-BODY TO WS-CHECK-SYM
+004680         PERFORM 2450-VALIDATE-EMBEDDED-SYM THRU 2450-EXIT
+004690     END-IF.
+004700 2500-EXIT.
+004710     EXIT.
+004720
+004730 2450-VALIDATE-EMBEDDED-SYM.
+004740     SET ENVR-IDX TO 1
+004750     SEARCH BINDING
+004760         AT END
+004770             ADD 1 TO WS-VALID-ERROR-COUNT
+004780             STRING "REC " DELIMITED BY SIZE
+004790                 WS-VALID-REC-COUNT DELIMITED BY SIZE
+004800                 " UNBOUND IDENTIFIER: " DELIMITED BY SIZE
+004810                 WS-CHECK-SYM DELIMITED BY SIZE
+004820                 INTO RECON-RPT-RECORD
+004830             WRITE RECON-RPT-RECORD
+004840         WHEN SYMBOLS(ENVR-IDX) = WS-CHECK-SYM
+004850             CONTINUE
+004860     END-SEARCH.
+004870 2450-EXIT.
+004880     EXIT.
+004890
+004900*----------------------------------------------------------*
+004910*  3000-INTERPRET-BATCH: read every remaining AST record    *
+004920*  and drive it through SHEQ4 against the shared batch      *
+004930*  environment.                                             *
+004940*----------------------------------------------------------*
+004950 3000-INTERPRET-BATCH.
+004960     PERFORM 3100-READ-AST-IN THRU 3100-EXIT
+004970     PERFORM 3200-INTERPRET-ONE THRU 3200-EXIT
+004980         UNTIL AST-IN-EOF.
+004990 3000-EXIT.
+005000     EXIT.
+005010
+005020 3100-READ-AST-IN.
+005030     READ AST-IN-FILE
+005040         AT END
+005050             SET AST-IN-EOF TO TRUE
+005060     END-READ.
+005070 3100-EXIT.
+005080     EXIT.
+005090
+005100 3200-INTERPRET-ONE.
+005110     ADD 1 TO WS-REC-COUNT
+005120     MOVE REC-AST-TYPE TO BATCH-AST-TYPE
+005130     CALL 'SHEQ4' USING
+005140         REC-AST-TREE,
+005150         BATCH-AST-TYPE,
+005160         BATCH-ENVR,
+005170         BATCH-RESULT
+005180
+005190     MOVE WS-REC-COUNT TO OUT-REC-NO
+005200     MOVE REC-AST-TYPE TO OUT-AST-TYPE
+005210     MOVE BATCH-RESULT TO OUT-RESULT
+005220     WRITE AST-OUT-RECORD
+005230
+005240     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+005250         GIVING WS-CKPT-DIV-QUOT
+005260         REMAINDER WS-CKPT-DIV-REM
+005270     IF WS-CKPT-DIV-REM = 0
+005280         MOVE "P" TO WS-CKPT-WRITE-STATUS
+005290         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+005300     END-IF
+005310
+005320     PERFORM 3100-READ-AST-IN THRU 3100-EXIT.
+005330 3200-EXIT.
+005340     EXIT.
+005350
+005360*----------------------------------------------------------*
+005370*  3300-WRITE-CHECKPOINT: commit the current record count,  *
+005380*  a snapshot of the environment, and WS-CKPT-WRITE-STATUS  *
+005390*  (the caller's choice of partial or final) so a restart    *
+005400*  can pick up from here instead of record one.               *
+005410*----------------------------------------------------------*
+005420 3300-WRITE-CHECKPOINT.
+005430     MOVE WS-CKPT-WRITE-STATUS TO CKPT-STATUS
+005440     MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+005450     MOVE BATCH-ENVR TO CKPT-ENVR
+005460     WRITE CKPT-RECORD.
+005470 3300-EXIT.
+005480     EXIT.
+005490
+005500*----------------------------------------------------------*
+005510*  9000-FINALIZE: commit a final checkpoint, marked so the   *
+005520*  next invocation knows this run completed and starts a      *
+005530*  fresh batch window instead of restarting, then close down. *
+005540*----------------------------------------------------------*
+005550 9000-FINALIZE.
+005560     MOVE "F" TO WS-CKPT-WRITE-STATUS
+005570     PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+005580     CLOSE AST-IN-FILE
+005590     CLOSE AST-OUT-FILE
+005600     CLOSE CKPT-FILE
+005610     DISPLAY "SHQBATCH: processed " WS-REC-COUNT " records.".
+005620 9000-EXIT.
+005630     EXIT.
+005670
+005680 END PROGRAM SHQBATCH.
