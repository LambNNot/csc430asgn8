@@ -19,9 +19,26 @@
            05 INPUT-FUNC PIC X(10).
            05 INPUT-ARGS PIC X(10) OCCURS 3 TIMES.
        01  INPUT-LAMC REDEFINES INPUT-AST.
-           05 INPUT-PARAMS PIC X(40).
+           05 INPUT-PARAMS.
+               10 INPUT-PARAM PIC X(10) OCCURS 3 TIMES.
+           05 INPUT-BODY-TYPE PIC X(2).
            05 INPUT-BODY PIC X(10).
-           
+           05 FILLER PIC X(8).
+       01  INPUT-IFC REDEFINES INPUT-AST.
+           05 INPUT-IFC-TEST-TYPE PIC X(2).
+           05 INPUT-IFC-TEST-VAL PIC X(10).
+           05 INPUT-IFC-THEN-TYPE PIC X(2).
+           05 INPUT-IFC-THEN-VAL PIC X(10).
+           05 INPUT-IFC-ELSE-TYPE PIC X(2).
+           05 INPUT-IFC-ELSE-VAL PIC X(10).
+           05 FILLER PIC X(14).
+       01  INPUT-LETC REDEFINES INPUT-AST.
+           05 INPUT-LETC-SYM PIC X(10).
+           05 INPUT-LETC-VAL-TYPE PIC X(2).
+           05 INPUT-LETC-VAL PIC X(10).
+           05 INPUT-LETC-BODY-TYPE PIC X(2).
+           05 INPUT-LETC-BODY PIC X(10).
+           05 FILLER PIC X(16).
 
        01  INPUT-TYPE PIC X(2).
 
@@ -36,8 +53,11 @@
            05 FILLER PIC X(40).
            05 EXPECTED-NUM PIC S9(5)V99999.
        01  WS-EXPECTED-RES-CLOV REDEFINES WS-EXPECTED-RES.
-           05 EXPECTED-PARAMS PIC X(40).
+           05 EXPECTED-PARAMS.
+               10 EXPECTED-PARAM PIC X(10) OCCURS 3 TIMES.
+           05 EXPECTED-BODY-TYPE PIC X(2).
            05 EXPECTED-BODY PIC X(10).
+           05 FILLER PIC X(8).
            *> how do we put environment, no more memory
 
        01  WS-TEST-COUNT PIC 9(2) VALUE ZEROS.
@@ -49,7 +69,7 @@
                10 SYMBOLS PIC X(10) VALUE SPACE.
                10 BOUND-VALS.
                    15 VAL-TYPES PIC X(1).
-                   15 VALS PIC X(10).
+                   15 VALS PIC X(50).
 
        PROCEDURE DIVISION.
            PERFORM SET-TOP-ENV.
@@ -57,7 +77,19 @@
            PERFORM TEST-INTERP-IDC-1.
            PERFORM TEST-INTERP-IDC-2.
            PERFORM TEST-INTERP-STRC-1.
+           PERFORM TEST-INTERP-LAMC-1.
            PERFORM TEST-INTERP-PRIM-ADD.
+           PERFORM TEST-INTERP-PRIM-SUB.
+           PERFORM TEST-INTERP-PRIM-MUL.
+           PERFORM TEST-INTERP-PRIM-DIV.
+           PERFORM TEST-INTERP-PRIM-LEQ.
+           PERFORM TEST-INTERP-PRIM-EQUAL.
+           PERFORM TEST-INTERP-PRIM-SUBSTRING.
+           PERFORM TEST-INTERP-PRIM-STRLEN.
+           PERFORM TEST-INTERP-IFC-1.
+           PERFORM TEST-INTERP-IFC-2.
+           PERFORM TEST-INTERP-LETC-1.
+           PERFORM TEST-INTERP-CLOSURE-CALL-1.
            PERFORM SHOW-TEST-RESULTS.
            STOP RUN.
 
@@ -150,10 +182,15 @@
            
        TEST-INTERP-LAMC-1.
            PERFORM CLEAR-IO.
-           MOVE "body" TO EXPECTED-BODY.
-           MOVE "x" TO EXPECTED-PARAMS.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE SPACES TO INPUT-PARAMS.
+           MOVE SPACES TO EXPECTED-PARAMS.
+           MOVE "x" TO INPUT-PARAM(1).
+           MOVE "x" TO EXPECTED-PARAM(1).
+           MOVE "I" TO INPUT-BODY-TYPE.
+           MOVE "I" TO EXPECTED-BODY-TYPE.
            MOVE "body" TO INPUT-BODY.
-           MOVE "x" TO INPUT-PARAMS.
+           MOVE "body" TO EXPECTED-BODY.
            MOVE "L" TO INPUT-TYPE.
            CALL 'SHEQ4' USING
                INPUT-AST,
@@ -163,7 +200,257 @@
            IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
                ADD 1 TO WS-PASS-COUNT
             ELSE
-                DISPLAY "FAILED TEST-INTERP-STRC-1"
+                DISPLAY "FAILED TEST-INTERP-LAMC-1"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-PRIM-SUB.
+           PERFORM CLEAR-IO.
+           MOVE 3 TO EXPECTED-NUM.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "P" TO INPUT-FUNC-TYPE.
+           MOVE "-" TO INPUT-FUNC.
+           MOVE "A" TO INPUT-TYPE.
+           MOVE "0000500000" TO INPUT-ARGS(1).
+           MOVE "0000200000" TO INPUT-ARGS(2).
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-PRIM-SUB"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-PRIM-MUL.
+           PERFORM CLEAR-IO.
+           MOVE 6 TO EXPECTED-NUM.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "P" TO INPUT-FUNC-TYPE.
+           MOVE "*" TO INPUT-FUNC.
+           MOVE "A" TO INPUT-TYPE.
+           MOVE "0000300000" TO INPUT-ARGS(1).
+           MOVE "0000200000" TO INPUT-ARGS(2).
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-PRIM-MUL"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-PRIM-DIV.
+           PERFORM CLEAR-IO.
+           MOVE 4 TO EXPECTED-NUM.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "P" TO INPUT-FUNC-TYPE.
+           MOVE "/" TO INPUT-FUNC.
+           MOVE "A" TO INPUT-TYPE.
+           MOVE "0000800000" TO INPUT-ARGS(1).
+           MOVE "0000200000" TO INPUT-ARGS(2).
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-PRIM-DIV"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-PRIM-LEQ.
+           PERFORM CLEAR-IO.
+           MOVE "true" TO WS-EXPECTED-RES.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "P" TO INPUT-FUNC-TYPE.
+           MOVE "<=" TO INPUT-FUNC.
+           MOVE "A" TO INPUT-TYPE.
+           MOVE "0000100000" TO INPUT-ARGS(1).
+           MOVE "0000200000" TO INPUT-ARGS(2).
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-PRIM-LEQ"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-PRIM-EQUAL.
+           PERFORM CLEAR-IO.
+           MOVE "true" TO WS-EXPECTED-RES.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "P" TO INPUT-FUNC-TYPE.
+           MOVE "equal?" TO INPUT-FUNC.
+           MOVE "A" TO INPUT-TYPE.
+           MOVE "Hello" TO INPUT-ARGS(1).
+           MOVE "Hello" TO INPUT-ARGS(2).
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-PRIM-EQUAL"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-PRIM-SUBSTRING.
+           PERFORM CLEAR-IO.
+           MOVE "Hello" TO WS-EXPECTED-RES.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "P" TO INPUT-FUNC-TYPE.
+           MOVE "substring" TO INPUT-FUNC.
+           MOVE "A" TO INPUT-TYPE.
+           MOVE "HelloWorld" TO INPUT-ARGS(1).
+           MOVE "0000100000" TO INPUT-ARGS(2).
+           MOVE "0000500000" TO INPUT-ARGS(3).
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-PRIM-SUBSTRING"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-PRIM-STRLEN.
+           PERFORM CLEAR-IO.
+           MOVE 2 TO EXPECTED-NUM.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "P" TO INPUT-FUNC-TYPE.
+           MOVE "strlen" TO INPUT-FUNC.
+           MOVE "A" TO INPUT-TYPE.
+           MOVE "Hi" TO INPUT-ARGS(1).
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-PRIM-STRLEN"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-IFC-1.
+           PERFORM CLEAR-IO.
+           MOVE 7 TO EXPECTED-NUM.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "I" TO INPUT-IFC-TEST-TYPE.
+           MOVE "true" TO INPUT-IFC-TEST-VAL.
+           MOVE "N" TO INPUT-IFC-THEN-TYPE.
+           MOVE "0000700000" TO INPUT-IFC-THEN-VAL.
+           MOVE "N" TO INPUT-IFC-ELSE-TYPE.
+           MOVE "0000900000" TO INPUT-IFC-ELSE-VAL.
+           MOVE "If" TO INPUT-TYPE.
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-IFC-1"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-IFC-2.
+           PERFORM CLEAR-IO.
+           MOVE 9 TO EXPECTED-NUM.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "I" TO INPUT-IFC-TEST-TYPE.
+           MOVE "false" TO INPUT-IFC-TEST-VAL.
+           MOVE "N" TO INPUT-IFC-THEN-TYPE.
+           MOVE "0000700000" TO INPUT-IFC-THEN-VAL.
+           MOVE "N" TO INPUT-IFC-ELSE-TYPE.
+           MOVE "0000900000" TO INPUT-IFC-ELSE-VAL.
+           MOVE "If" TO INPUT-TYPE.
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-IFC-2"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-LETC-1.
+           PERFORM CLEAR-IO.
+           MOVE 5 TO EXPECTED-NUM.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE "x" TO INPUT-LETC-SYM.
+           MOVE "N" TO INPUT-LETC-VAL-TYPE.
+           MOVE "0000500000" TO INPUT-LETC-VAL.
+           MOVE "I" TO INPUT-LETC-BODY-TYPE.
+           MOVE "x" TO INPUT-LETC-BODY.
+           MOVE "Le" TO INPUT-TYPE.
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-LETC-1"
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+       TEST-INTERP-CLOSURE-CALL-1.
+           PERFORM CLEAR-IO.
+           ADD 1 TO WS-TEST-COUNT.
+           MOVE SPACES TO INPUT-PARAMS.
+           MOVE "x" TO INPUT-PARAM(1).
+           MOVE "I" TO INPUT-BODY-TYPE.
+           MOVE "x" TO INPUT-BODY.
+           MOVE "L" TO INPUT-TYPE.
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           MOVE "myfun" TO SYMBOLS(12).
+           MOVE "C" TO VAL-TYPES(12).
+           MOVE WS-ACTUAL-RES TO VALS(12).
+
+           MOVE "0000800000" TO WS-EXPECTED-RES.
+           MOVE SPACES TO INPUT-AST.
+           MOVE "C" TO INPUT-FUNC-TYPE.
+           MOVE "myfun" TO INPUT-FUNC.
+           MOVE "0000800000" TO INPUT-ARGS(1).
+           MOVE "A" TO INPUT-TYPE.
+           CALL 'SHEQ4' USING
+               INPUT-AST,
+               INPUT-TYPE,
+               CURR-ENVR,
+               WS-ACTUAL-RES.
+           IF WS-ACTUAL-RES = WS-EXPECTED-RES THEN
+               ADD 1 TO WS-PASS-COUNT
+            ELSE
+                DISPLAY "FAILED TEST-INTERP-CLOSURE-CALL-1"
                ADD 1 TO WS-FAIL-COUNT
            END-IF.
 
